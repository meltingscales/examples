@@ -0,0 +1,251 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial9.
+*> Here we'll design and print a customer report
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Define the file to save the report to
+       SELECT CustomerReport ASSIGN TO "CustReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ReportFileStatus.
+       *> The file that provides the data
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CustomerFileStatus.
+       *> Checkpoint file so a long report run can resume
+       *> mid-file instead of starting over from record one
+       SELECT RestartFile ASSIGN TO "RptRestart.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RestartFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Define FD and custom print line
+FD CustomerReport.
+01 PrintLine PIC X(44).
+
+*> Info on customer data
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 LastName     PIC X(15).
+       88 WSEOF   VALUE HIGH-VALUE.
+
+*> One line holding the last IDNum printed, the page count
+*> and the line count on that page as of the last checkpoint
+FD RestartFile.
+01 RestartData.
+       02 RestartIDNum    PIC 9(8).
+       02 RestartPageCount PIC 99.
+       02 RestartLineCount PIC 99.
+
+WORKING-STORAGE SECTION.
+*> Break the report up into pieces
+01 PageHeading.
+       02 FILLER PIC X(13) VALUE "Customer List".
+01 PageFooting.
+       02 FILLER PIC X(15) VALUE SPACE.
+       02 FILLER PIC X(7) VALUE "Page : ".
+       02 PrnPageNum PIC Z9.
+*> Column headings for data
+01 Heads PIC X(36) VALUE "IDNum        FirstName      LastName".
+*> Customer data to print with spaces defined
+01 CustomerDetailLine.
+       02 FILLER PIC X VALUE SPACE.
+       02 PrnCustID PIC 9(8).
+       02 FILLER PIC X(4) VALUE SPACE.
+       02 PrnFirstName PIC X(15).
+       02 FILLER PIC XX VALUE SPACE.
+       02 PrnLastName PIC X(15).
+*> Printed at end of report
+01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+*> Tracks number of lines used, when to print footer
+*> and new heading
+01 LineCount PIC 99 VALUE ZERO.
+       88 NewPageRequired VALUE 40 THRU 99.
+*> Track number of pages
+01 PageCount PIC 99 VALUE ZERO.
+
+*> Checkpoint working storage
+01 WSRestartIDNum PIC 9(8) VALUE ZERO.
+01 WSRestartPageCount PIC 99 VALUE ZERO.
+01 WSRestartLineCount PIC 99 VALUE ZERO.
+*> "35" means the restart file doesn't exist yet, which is
+*> normal on the very first run of the report
+01 RestartFileStatus PIC XX VALUE "00".
+       88 RestartFileNotFound VALUE "35".
+       88 RestartFileOK VALUES "00" "10".
+*> "00" is success and "10" is a clean end of file - anything
+*> else is a real I/O problem worth stopping the run over.
+*> "35" means CustReport.rpt doesn't exist yet - OPEN EXTEND
+*> can't create it on its own, so fall back to OPEN OUTPUT
+01 ReportFileStatus PIC XX VALUE "00".
+       88 ReportFileOK VALUES "00" "10".
+       88 ReportFileNotFound VALUE "35".
+01 CustomerFileStatus PIC XX VALUE "00".
+       88 CustomerFileOK VALUES "00" "10".
+
+PROCEDURE DIVISION.
+PrintReport.
+OPEN INPUT CustomerFile
+PERFORM CheckCustomerFileStatus
+PERFORM ReadRestartInfo
+*> A resumed run appends after whatever a prior run already
+*> printed; a fresh run starts the report over from scratch
+IF WSRestartIDNum > ZERO
+       OPEN EXTEND CustomerReport
+       IF ReportFileNotFound
+           OPEN OUTPUT CustomerReport
+       END-IF
+ELSE
+       OPEN OUTPUT CustomerReport
+END-IF
+PERFORM CheckReportFileStatus
+*> Read customer file until end
+READ CustomerFile
+       AT END SET WSEOF TO TRUE
+END-READ
+PERFORM CheckCustomerFileStatus
+*> If a prior run checkpointed partway through, skip back up
+*> to that point without reprinting what's already done or
+*> re-writing the page heading that's already in the report
+IF WSRestartIDNum > ZERO
+       PERFORM SkipToRestartPoint
+ELSE
+       PERFORM PrintPageHeading
+END-IF
+PERFORM PrintReportBody UNTIL WSEOF
+*> Advancing moves down defined number of lines
+WRITE PrintLine FROM ReportFooting AFTER ADVANCING 5 LINES
+PERFORM CheckReportFileStatus
+CLOSE CustomerFile
+PERFORM CheckCustomerFileStatus
+CLOSE CustomerReport
+PERFORM CheckReportFileStatus
+*> The report finished cleanly - clear the checkpoint so
+*> the next run starts from record one
+PERFORM ClearRestartInfo
+STOP RUN.
+
+*> Reads the checkpoint left by a prior run, if any, so we
+*> know where to resume. A missing restart file just means
+*> this is a fresh run and we start from the beginning.
+ReadRestartInfo.
+MOVE ZERO TO WSRestartIDNum, WSRestartPageCount, WSRestartLineCount
+OPEN INPUT RestartFile
+IF RestartFileNotFound
+       CONTINUE
+ELSE
+       PERFORM CheckRestartFileStatus
+       READ RestartFile
+           AT END CONTINUE
+           NOT AT END
+               MOVE RestartIDNum TO WSRestartIDNum
+               MOVE RestartPageCount TO WSRestartPageCount
+               MOVE RestartLineCount TO WSRestartLineCount
+       END-READ
+       PERFORM CheckRestartFileStatus
+       CLOSE RestartFile
+       PERFORM CheckRestartFileStatus
+END-IF.
+
+*> Reads and discards customer records already reported by
+*> a prior run, then carries the saved page and line counts
+*> forward so pagination stays correct after the resume.
+*> WSRestartIDNum is the ID of the record WriteCheckpoint had
+*> not yet printed when it saved - stop as soon as we reach
+*> it so PrintReportBody prints it, rather than skipping past
+SkipToRestartPoint.
+PERFORM SkipOneRestartRecord UNTIL WSEOF OR IDNum >= WSRestartIDNum
+MOVE WSRestartPageCount TO PageCount
+MOVE WSRestartLineCount TO LineCount.
+
+*> One READ of SkipToRestartPoint's scan, broken out into its
+*> own paragraph so it's PERFORMed by name rather than inline
+SkipOneRestartRecord.
+READ CustomerFile
+       AT END SET WSEOF TO TRUE
+END-READ
+PERFORM CheckCustomerFileStatus.
+
+*> Prints heading and tracks page count
+PrintPageHeading.
+WRITE PrintLine FROM PageHeading AFTER ADVANCING Page
+WRITE PrintLine FROM Heads AFTER ADVANCING 5 LINES
+MOVE 3 TO LineCount
+ADD 1 TO PageCount.
+
+*> Handles creating new page logic and printing customer
+*> data
+PrintReportBody.
+IF NewPageRequired
+       MOVE PageCount TO PrnPageNum
+       WRITE PrintLine FROM PageFooting AFTER ADVANCING 5 LINES
+       PERFORM CheckReportFileStatus
+       PERFORM PrintPageHeading
+       PERFORM WriteCheckpoint
+END-IF
+*> Move data to be printed to report
+MOVE IDNum TO PrnCustID
+MOVE FirstName TO PrnFirstName
+MOVE LastName TO PrnLastName
+WRITE PrintLine FROM CustomerDetailLine AFTER ADVANCING 1 LINE
+PERFORM CheckReportFileStatus
+ADD 1 TO LineCount
+READ CustomerFile
+       AT END SET WSEOF TO TRUE
+END-READ
+PERFORM CheckCustomerFileStatus.
+
+*> Saves the current position so an abend can resume here
+*> instead of reprinting the whole report
+WriteCheckpoint.
+OPEN OUTPUT RestartFile
+       PERFORM CheckRestartFileStatus
+       MOVE IDNum TO RestartIDNum
+       MOVE PageCount TO RestartPageCount
+       MOVE LineCount TO RestartLineCount
+       WRITE RestartData
+       PERFORM CheckRestartFileStatus
+CLOSE RestartFile
+PERFORM CheckRestartFileStatus.
+
+*> Resets the checkpoint once the report completes normally
+ClearRestartInfo.
+OPEN OUTPUT RestartFile
+       PERFORM CheckRestartFileStatus
+       MOVE ZERO TO RestartIDNum
+       MOVE ZERO TO RestartPageCount
+       MOVE ZERO TO RestartLineCount
+       WRITE RestartData
+       PERFORM CheckRestartFileStatus
+CLOSE RestartFile
+PERFORM CheckRestartFileStatus.
+
+*> Reports which file and which status code on any failure
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "tutorial9 : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
+
+CheckReportFileStatus.
+       IF NOT ReportFileOK
+           DISPLAY "tutorial9 : CustomerReport error, status "
+               ReportFileStatus
+           STOP RUN
+       END-IF.
+
+*> "35" (file not found) is handled by ReadRestartInfo itself,
+*> so anything else here is the real error case
+CheckRestartFileStatus.
+       IF NOT RestartFileOK AND NOT RestartFileNotFound
+           DISPLAY "tutorial9 : RestartFile error, status "
+               RestartFileStatus
+           STOP RUN
+       END-IF.
