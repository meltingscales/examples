@@ -9,15 +9,98 @@ data division.
 file section.
 working-storage section.
 01 username    PIC X(30)   VALUE "HenryFBP".
-01 age         PIC 100     VALUE 24.
+01 age         PIC 999     VALUE 24.
 01 someNum1    PIC 9       VALUE ZEROS.
 01 someNum2    PIC 9       VALUE ZEROS.
 01 total       PIC 99      VALUE 0.
-01 ssn
+01 ssn.
        02  ssArea      PIC 999.
        02  ssGroup     PIC 99.
        02  ssSerial    PIC 9999.
+01 ssnValid    PIC X       VALUE "N".
+       88  ssnValidFlag VALUE "Y".
 
-01 pi          CONSTANT AS 3.14
+*> Shaped like the CustomerFile record so it can be handed
+*> straight to CUSTADD, the same routine tutorial10's Add
+*> Customer menu option calls
+01 operatorID  PIC X(8).
+01 addCustResultMsg PIC X(40).
+COPY "custmast.cpy" REPLACING ==CustomerData== BY ==intakeCustomer==
+                              ==IDNum== BY ==intakeIDNum==
+                              ==FirstName== BY ==intakeFirstName==
+                              ==LastName== BY ==intakeLastName==
+                              ==CustAddress== BY ==intakeAddress==
+                              ==CustPhone== BY ==intakePhone==
+                              ==CustSSN== BY ==intakeSSN==
+                              ==CustSSNArea== BY ==intakeSSNArea==
+                              ==CustSSNGroup== BY ==intakeSSNGroup==
+                              ==CustSSNSerial== BY ==intakeSSNSerial==.
+
+01 pi          CONSTANT AS 3.14.
 procedure division.
+main-para.
+    display "Enter Customer ID : " with no advancing.
+    accept intakeIDNum.
+    display "Enter Customer Name : " with no advancing.
+    accept username.
+    move username to intakeFirstName.
+    display "Enter Customer Last Name : " with no advancing.
+    accept intakeLastName.
+    display "Enter Address : " with no advancing.
+    accept intakeAddress.
+    display "Enter Phone : " with no advancing.
+    accept intakePhone.
+    display "Enter Operator ID : " with no advancing.
+    accept operatorID.
+    *> Loop the SSN prompt (a named paragraph, not an inline
+    *> loop) until the entered value passes validate-ssn
+    move "N" to ssnValid.
+    perform prompt-for-ssn until ssnValidFlag.
+    move ssArea to intakeSSNArea.
+    move ssGroup to intakeSSNGroup.
+    move ssSerial to intakeSSNSerial.
+    call "CUSTADD" using intakeCustomer, operatorID, addCustResultMsg.
+    display addCustResultMsg.
+    stop run.
+
+*> Prompts for the three SSN pieces and validates them, looping
+*> back around on a bad entry instead of accepting garbage
+prompt-for-ssn.
+    display "Enter SSN Area (3 digits) : " with no advancing.
+    accept ssArea.
+    display "Enter SSN Group (2 digits) : " with no advancing.
+    accept ssGroup.
+    display "Enter SSN Serial (4 digits) : " with no advancing.
+    accept ssSerial.
+    perform validate-ssn.
+    if not ssnValidFlag
+        display "Invalid SSN, please re-enter"
+    end-if.
 
+*> An SSN area of all zeros, 666, or in the 900-999 range was
+*> never issued, and a group or serial of all zeros is likewise
+*> not a real SSN, so reject those the same way the Social
+*> Security Administration's own numbering rules do
+validate-ssn.
+    move "N" to ssnValid.
+    if ssArea = 0
+        display "SSN area cannot be all zeros"
+    else
+        if ssArea = 666
+            display "SSN area 666 is not valid"
+        else
+            if ssArea >= 900
+                display "SSN area 900-999 is not valid"
+            else
+                if ssGroup = 0
+                    display "SSN group cannot be all zeros"
+                else
+                    if ssSerial = 0
+                        display "SSN serial cannot be all zeros"
+                    else
+                        move "Y" to ssnValid
+                    end-if
+                end-if
+            end-if
+        end-if
+    end-if.
