@@ -0,0 +1,20 @@
+      *> ---------------------------------------------------------
+      *> CUSTMAST.CPY
+      *> Record layout for the indexed customer master
+      *> (CustomerFile / "customers.txt"), owned by tutorial10.
+      *> IDNum was widened from PIC 99 to PIC 9(06) so the shop
+      *> isn't capped at 99 customers, and Address/Phone were
+      *> added so the front desk can carry real contact info
+      *> instead of just a name. CustSSN gives every customer a
+      *> real identity field, validated at intake by coboltut.
+      *> ---------------------------------------------------------
+       01 CustomerData.
+           02 IDNum PIC 9(06).
+           02 FirstName PIC X(15).
+           02 LastName PIC X(15).
+           02 CustAddress PIC X(30).
+           02 CustPhone PIC X(15).
+           02 CustSSN.
+               03 CustSSNArea PIC 999.
+               03 CustSSNGroup PIC 99.
+               03 CustSSNSerial PIC 9999.
