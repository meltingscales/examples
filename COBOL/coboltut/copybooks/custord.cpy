@@ -0,0 +1,13 @@
+      *> ---------------------------------------------------------
+      *> CUSTORD.CPY
+      *> Record layout for OrderDetail ("orders.txt"), the
+      *> sequential log of orders taken against a product and a
+      *> customer, owned by tutorial11. OrdIDNum references
+      *> IDNum on tutorial10's CustomerFile.
+      *> ---------------------------------------------------------
+       01 OrderDetailData.
+           02 OrdIDNum PIC 9(06).
+           02 OrdProdName PIC X(10).
+           02 OrdSize PIC X.
+           02 OrdQty PIC 9(03).
+           02 OrdDate PIC 9(08).
