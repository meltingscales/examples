@@ -0,0 +1,25 @@
+      *> ---------------------------------------------------------
+      *> CUSTAUD.CPY
+      *> Record layout for CustomerAudit ("CustAudit.log"), the
+      *> sequential change log written by tutorial10's AddCust,
+      *> UpdateCust and DeleteCust paragraphs. One row per change
+      *> so a customer's prior values can be shown if they dispute
+      *> what was on file.
+      *> ---------------------------------------------------------
+       01 AuditRecord.
+           02 AudIDNum PIC 9(06).
+           02 AudAction PIC X.
+               88 AudActionAdd    VALUE 'A'.
+               88 AudActionUpdate VALUE 'U'.
+               88 AudActionDelete VALUE 'D'.
+           02 AudOldFirstName PIC X(15).
+           02 AudOldLastName PIC X(15).
+           02 AudOldAddress PIC X(30).
+           02 AudOldPhone PIC X(15).
+           02 AudNewFirstName PIC X(15).
+           02 AudNewLastName PIC X(15).
+           02 AudNewAddress PIC X(30).
+           02 AudNewPhone PIC X(15).
+           02 AudOperator PIC X(8).
+           02 AudDate PIC 9(8).
+           02 AudTime PIC 9(8).
