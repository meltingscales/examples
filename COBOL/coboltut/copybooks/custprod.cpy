@@ -0,0 +1,11 @@
+      *> ---------------------------------------------------------
+      *> CUSTPROD.CPY
+      *> Record layout for the indexed product master
+      *> (ProductFile / "products.txt"), owned by tutorial11.
+      *> Replaces the old hardcoded OrderTable OCCURS table as
+      *> the source of truth for what products exist.
+      *> ---------------------------------------------------------
+       01 ProductData.
+           02 ProdName PIC X(10).
+           02 ProdPrice PIC 9(4)V99.
+           02 ProdQtyOnHand PIC 9(5).
