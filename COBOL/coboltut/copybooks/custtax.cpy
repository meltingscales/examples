@@ -0,0 +1,10 @@
+      *> ---------------------------------------------------------
+      *> CUSTTAX.CPY
+      *> Record layout for the indexed tax rate table
+      *> (TaxRateFile / "taxrates.dat"), owned by tutorial21.
+      *> Keyed by jurisdiction code so a rate change is a data
+      *> change instead of a recompile.
+      *> ---------------------------------------------------------
+       01 TaxRateData.
+           02 TaxJurisCode PIC X(05).
+           02 TaxRateValue PIC V9(05).
