@@ -0,0 +1,56 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial8.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS CustomerFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 LastName     PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 WSCustomer.
+       02 WSIDNum    PIC 9(5).
+       02 WSCustName.
+           03 WSFirstName    PIC X(15).
+           03 WSLastName     PIC X(15).
+*> NEW : Used to react to end of file
+01 WSEOF   PIC A(1).
+*> "00" is success and "10" is a clean end of file - anything
+*> else is a real I/O problem worth stopping the run over
+01 CustomerFileStatus PIC XX VALUE "00".
+       88 CustomerFileOK VALUES "00" "10".
+
+PROCEDURE DIVISION.
+*> Input is used to read from the file
+OPEN INPUT CustomerFile.
+       PERFORM CheckCustomerFileStatus.
+       PERFORM UNTIL WSEOF='Y'
+           READ CustomerFile INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END DISPLAY WSCustomer
+            END-READ
+            PERFORM CheckCustomerFileStatus
+        END-PERFORM.
+    CLOSE CustomerFile.
+    PERFORM CheckCustomerFileStatus.
+STOP RUN.
+
+*> Reports which file and which status code on any failure
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "tutorial8 : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
