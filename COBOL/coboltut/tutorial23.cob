@@ -0,0 +1,220 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial23.
+*> Reconciles the indexed customer master (customers.txt,
+*> maintained interactively by tutorial10's AddCust/DeleteCust)
+*> against the line sequential report feed (Customer.dat,
+*> written by tutorial6/tutorial7 and read by tutorial9) and
+*> prints a break report of any IDNum present in one file but
+*> missing from the other.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> The customer master - accessed sequentially here so we can
+*> walk the whole file in key order looking for gaps
+       SELECT MasterFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS MstIDNum
+           FILE STATUS IS MasterFileStatus.
+       SELECT LogFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS LogFileStatus.
+       SELECT BreakReport ASSIGN TO "Recon.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BreakFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD MasterFile.
+       COPY "custmast.cpy" REPLACING ==CustomerData== BY ==MstCustomerData==
+                                     ==IDNum== BY ==MstIDNum==
+                                     ==FirstName== BY ==MstFirstName==
+                                     ==LastName== BY ==MstLastName==
+                                     ==CustAddress== BY ==MstAddress==
+                                     ==CustPhone== BY ==MstPhone==
+                                     ==CustSSN== BY ==MstSSN==
+                                     ==CustSSNArea== BY ==MstSSNArea==
+                                     ==CustSSNGroup== BY ==MstSSNGroup==
+                                     ==CustSSNSerial== BY ==MstSSNSerial==.
+
+FD LogFile.
+01 LogData.
+       02 LogIDNum    PIC 9(8).
+       02 LogFirstName PIC X(15).
+       02 LogLastName  PIC X(15).
+
+FD BreakReport.
+01 BreakLine PIC X(60).
+
+WORKING-STORAGE SECTION.
+*> Holds every IDNum found on the master so we can tell which
+*> log IDs have no matching master record
+01 MasterTable.
+       02 MasterEntry OCCURS 200 TIMES INDEXED BY MstIdx.
+           03 MasterTableID PIC 9(8).
+           03 MasterOnLog   PIC X VALUE 'N'.
+01 MasterCount PIC 9(4) VALUE ZERO.
+
+01 WSEOFMaster PIC X VALUE 'N'.
+       88 EOFMaster VALUE 'Y'.
+01 WSEOFLog PIC X VALUE 'N'.
+       88 EOFLog VALUE 'Y'.
+
+01 LogIDAsMaster PIC 9(8).
+01 FoundOnMaster PIC X VALUE 'N'.
+       88 FoundOnMasterFlag VALUE 'Y'.
+
+01 BreakCount PIC 9(4) VALUE ZERO.
+
+*> "00" is success and "10" is a clean end of file - anything
+*> else is a real I/O problem worth stopping the run over
+01 MasterFileStatus PIC XX VALUE "00".
+       88 MasterFileOK VALUES "00" "10".
+01 LogFileStatus PIC XX VALUE "00".
+       88 LogFileOK VALUES "00" "10".
+01 BreakFileStatus PIC XX VALUE "00".
+       88 BreakFileOK VALUES "00" "10".
+
+01 DetailLine.
+       02 FILLER PIC X(1) VALUE SPACE.
+       02 DtlIDNum PIC 9(8).
+       02 FILLER PIC X(3) VALUE SPACE.
+       02 DtlWhere PIC X(30).
+
+PROCEDURE DIVISION.
+PrintReconciliation.
+       PERFORM InitializeFiles
+       PERFORM LoadMaster
+       PERFORM ScanLog
+       PERFORM ReportMasterOnly
+       PERFORM CleanupFiles
+       STOP RUN.
+
+InitializeFiles.
+       OPEN INPUT MasterFile
+       PERFORM CheckMasterFileStatus
+       OPEN INPUT LogFile
+       PERFORM CheckLogFileStatus
+       OPEN OUTPUT BreakReport
+       PERFORM CheckBreakFileStatus
+       MOVE "MASTER vs LOG RECONCILIATION" TO BreakLine
+       WRITE BreakLine
+       PERFORM CheckBreakFileStatus
+       MOVE SPACES TO BreakLine
+       WRITE BreakLine
+       PERFORM CheckBreakFileStatus.
+
+*> Reports which file and which status code on any failure
+CheckMasterFileStatus.
+       IF NOT MasterFileOK
+           DISPLAY "tutorial23 : MasterFile error, status "
+               MasterFileStatus
+           STOP RUN
+       END-IF.
+
+CheckLogFileStatus.
+       IF NOT LogFileOK
+           DISPLAY "tutorial23 : LogFile error, status "
+               LogFileStatus
+           STOP RUN
+       END-IF.
+
+CheckBreakFileStatus.
+       IF NOT BreakFileOK
+           DISPLAY "tutorial23 : BreakReport error, status "
+               BreakFileStatus
+           STOP RUN
+       END-IF.
+
+LoadMaster.
+       READ MasterFile NEXT RECORD
+           AT END SET EOFMaster TO TRUE
+       END-READ
+       PERFORM CheckMasterFileStatus
+       PERFORM LoadMasterEntry UNTIL EOFMaster.
+
+LoadMasterEntry.
+       ADD 1 TO MasterCount
+       IF MasterCount > 200
+           DISPLAY "tutorial23 : too many master records, table "
+               "holds 200, master file has more - widen MasterTable"
+           STOP RUN
+       END-IF
+       SET MstIdx TO MasterCount
+       MOVE MstIDNum TO MasterTableID(MstIdx)
+       MOVE 'N' TO MasterOnLog(MstIdx)
+       READ MasterFile NEXT RECORD
+           AT END SET EOFMaster TO TRUE
+       END-READ
+       PERFORM CheckMasterFileStatus.
+
+ScanLog.
+       READ LogFile
+           AT END SET EOFLog TO TRUE
+       END-READ
+       PERFORM CheckLogFileStatus
+       PERFORM ScanLogEntry UNTIL EOFLog.
+
+ScanLogEntry.
+       MOVE LogIDNum TO LogIDAsMaster
+       PERFORM FindOnMaster
+       IF NOT FoundOnMasterFlag
+           ADD 1 TO BreakCount
+           MOVE LogIDAsMaster TO DtlIDNum
+           MOVE "ON LOG ONLY, NOT ON MASTER" TO DtlWhere
+           WRITE BreakLine FROM DetailLine
+           PERFORM CheckBreakFileStatus
+       END-IF
+       READ LogFile
+           AT END SET EOFLog TO TRUE
+       END-READ
+       PERFORM CheckLogFileStatus.
+
+FindOnMaster.
+       MOVE 'N' TO FoundOnMaster
+       SET MstIdx TO 1
+       PERFORM CheckMasterEntry
+           VARYING MstIdx FROM 1 BY 1
+           UNTIL MstIdx > MasterCount OR FoundOnMasterFlag.
+
+CheckMasterEntry.
+       IF MasterTableID(MstIdx) = LogIDAsMaster
+           MOVE 'Y' TO FoundOnMaster
+           MOVE 'Y' TO MasterOnLog(MstIdx)
+       END-IF.
+
+ReportMasterOnly.
+       PERFORM ReportMasterEntry
+           VARYING MstIdx FROM 1 BY 1 UNTIL MstIdx > MasterCount.
+
+ReportMasterEntry.
+       IF MasterOnLog(MstIdx) = 'N'
+           ADD 1 TO BreakCount
+           MOVE MasterTableID(MstIdx) TO DtlIDNum
+           MOVE "ON MASTER ONLY, NOT ON LOG" TO DtlWhere
+           WRITE BreakLine FROM DetailLine
+           PERFORM CheckBreakFileStatus
+       END-IF.
+
+CleanupFiles.
+       MOVE SPACES TO BreakLine
+       WRITE BreakLine
+       PERFORM CheckBreakFileStatus
+       IF BreakCount = ZERO
+           MOVE "NO DIFFERENCES FOUND" TO BreakLine
+       ELSE
+           STRING "DIFFERENCES FOUND : " DELIMITED BY SIZE
+               BreakCount DELIMITED BY SIZE
+               INTO BreakLine
+       END-IF
+       WRITE BreakLine
+       PERFORM CheckBreakFileStatus
+       CLOSE MasterFile
+       PERFORM CheckMasterFileStatus
+       CLOSE LogFile
+       PERFORM CheckLogFileStatus
+       CLOSE BreakReport
+       PERFORM CheckBreakFileStatus.
