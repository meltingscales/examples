@@ -0,0 +1,207 @@
+       >>SOURCE FORMAT FREE
+*> Tables contain multiple data items like arrays
+*> Indexes are called subscripts in COBOL and start
+*> at subscript 1 instead of 0. You define the
+*> containing data with a record description.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial11.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> The product master - this replaces the old hardcoded
+*> OrderTable OCCURS table as the source of truth for what
+*> products exist
+       SELECT ProductFile ASSIGN TO "products.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS ProdName
+           FILE STATUS IS ProductFileStatus.
+*> tutorial10's customer master, opened here read-only so an
+*> order can't be taken against a customer that doesn't exist
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS IDNum
+           FILE STATUS IS CustomerFileStatus.
+*> Every order taken is appended here as a permanent record
+       SELECT OrderDetail ASSIGN TO "orders.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OrderFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD ProductFile.
+       COPY "custprod.cpy".
+
+FD CustomerFile.
+       COPY "custmast.cpy".
+
+FD OrderDetail.
+       COPY "custord.cpy".
+
+WORKING-STORAGE SECTION.
+*> Declare a 1 dimensional table
+01 Table1.
+       02  Friend  PIC X(15) OCCURS 4 TIMES.
+
+*> Declare a multidimensional table
+01 CustTable.
+       02 CustName OCCURS 5 TIMES.
+           03 FName PIC X(15).
+           03 LName PIC X(15).
+
+*> "35" means the file doesn't exist yet, which just means
+*> this is the first time the program has run
+01 ProductFileStatus PIC XX VALUE "00".
+       88 ProductFileOK VALUE "00".
+       88 ProductFileNotFound VALUE "35".
+01 CustomerFileStatus PIC XX VALUE "00".
+       88 CustomerFileOK VALUE "00".
+       88 CustomerFileNotFound VALUE "35".
+01 OrderFileStatus PIC XX VALUE "00".
+       88 OrderFileOK VALUE "00".
+       88 OrderFileNotFound VALUE "35".
+
+01 OrderCustFound PIC X VALUE 'N'.
+       88 OrderCustExists VALUE 'Y'.
+01 OrderProdFound PIC X VALUE 'N'.
+       88 OrderProdExists VALUE 'Y'.
+
+PROCEDURE DIVISION.
+       *> Fill 1D table with data and output
+       MOVE 'Joy' TO Friend(1).
+       MOVE 'Willow' TO Friend(2).
+       MOVE 'Ivy' TO Friend(3).
+       DISPLAY Friend(1).
+       DISPLAY Table1.
+
+       *> Fill MD table with data and output
+       MOVE 'Paul' TO FName(1).
+       MOVE 'Smith' TO LName(1).
+       MOVE 'Sally' TO FName(2).
+       MOVE 'Smith' TO LName(2).
+       DISPLAY CustName(1).
+       DISPLAY CustTable.
+
+       PERFORM OpenOrderFiles.
+       PERFORM SeedProductFile.
+       PERFORM TakeOrder.
+       CLOSE ProductFile.
+       PERFORM CheckProductFileStatus.
+       CLOSE CustomerFile.
+       PERFORM CheckCustomerFileStatus.
+
+       STOP RUN.
+
+*> Opens the product and customer masters used to take an
+*> order
+OpenOrderFiles.
+       OPEN I-O ProductFile
+       IF ProductFileNotFound
+           OPEN OUTPUT ProductFile
+           CLOSE ProductFile
+           OPEN I-O ProductFile
+       END-IF
+       PERFORM CheckProductFileStatus
+       OPEN INPUT CustomerFile
+       PERFORM CheckCustomerFileStatus.
+
+*> Loads the two shirts everyone used to re-key by hand into
+*> the product master the first time the program runs. The
+*> READs' own key problem (already on file) is reported
+*> through INVALID KEY, not CheckProductFileStatus
+SeedProductFile.
+       MOVE 'Blue Shirt' TO ProdName
+       READ ProductFile
+           INVALID KEY
+               MOVE 1999 TO ProdPrice
+               MOVE 100 TO ProdQtyOnHand
+               WRITE ProductData
+               PERFORM CheckProductFileStatus
+       END-READ
+       MOVE 'Red Shirt' TO ProdName
+       READ ProductFile
+           INVALID KEY
+               MOVE 1999 TO ProdPrice
+               MOVE 100 TO ProdQtyOnHand
+               WRITE ProductData
+               PERFORM CheckProductFileStatus
+       END-READ.
+
+*> Takes and retains one order against a real customer and a
+*> real product instead of re-keying the same two hardcoded
+*> shirts every run
+TakeOrder.
+       MOVE 'N' TO OrderCustFound.
+       DISPLAY " ".
+       DISPLAY "Enter Customer ID for this Order : " WITH NO ADVANCING.
+       ACCEPT IDNum.
+       READ CustomerFile
+           INVALID KEY DISPLAY "Customer Not Found"
+           NOT INVALID KEY
+               PERFORM CheckCustomerFileStatus
+               MOVE 'Y' TO OrderCustFound
+       END-READ.
+       IF OrderCustExists
+           MOVE IDNum TO OrdIDNum
+           PERFORM TakeOrderForCustomer
+       END-IF.
+
+TakeOrderForCustomer.
+       MOVE 'N' TO OrderProdFound.
+       DISPLAY "Enter Product Name : " WITH NO ADVANCING.
+       ACCEPT ProdName.
+       READ ProductFile
+           INVALID KEY DISPLAY "Product Not Found"
+           NOT INVALID KEY
+               PERFORM CheckProductFileStatus
+               MOVE 'Y' TO OrderProdFound
+       END-READ.
+       IF OrderProdExists
+           MOVE ProdName TO OrdProdName
+           DISPLAY "Enter Size (S, M or L) : " WITH NO ADVANCING
+           ACCEPT OrdSize
+           DISPLAY "Enter Quantity : " WITH NO ADVANCING
+           ACCEPT OrdQty
+           ACCEPT OrdDate FROM DATE YYYYMMDD
+           PERFORM WriteOrderDetail
+       END-IF.
+
+*> Appends the order to the permanent order log
+WriteOrderDetail.
+       OPEN EXTEND OrderDetail.
+       IF OrderFileNotFound
+           OPEN OUTPUT OrderDetail
+       END-IF
+       WRITE OrderDetailData
+       PERFORM CheckOrderFileStatus
+       CLOSE OrderDetail
+       PERFORM CheckOrderFileStatus
+       DISPLAY "Order Recorded".
+
+*> Reports which file and which status code on any failure -
+*> "35" on the bootstrap OPEN is handled by OpenOrderFiles
+*> itself, so anything else here is the real error case
+CheckProductFileStatus.
+       IF NOT ProductFileOK AND NOT ProductFileNotFound
+           DISPLAY "tutorial11 : ProductFile error, status "
+               ProductFileStatus
+           STOP RUN
+       END-IF.
+
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "tutorial11 : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
+
+*> "35" on the OPEN EXTEND is handled by WriteOrderDetail
+*> itself, so anything else here is the real error case
+CheckOrderFileStatus.
+       IF NOT OrderFileOK AND NOT OrderFileNotFound
+           DISPLAY "tutorial11 : OrderDetail error, status "
+               OrderFileStatus
+           STOP RUN
+       END-IF.
