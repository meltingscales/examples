@@ -0,0 +1,73 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial6.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+*> Connect the name of the customer file name in this
+*> code to a file. Records on separate lines
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS CustomerFileStatus.
+
+DATA DIVISION.
+*> File section describes data in files
+FILE SECTION.
+*> FD (File Description) describes the file layout
+FD CustomerFile.
+*> Design the customer record
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 LastName     PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 WSCustomer.
+       02 WSIDNum    PIC 9(5).
+       02 WSCustName.
+           03 WSFirstName    PIC X(15).
+           03 WSLastName     PIC X(15).
+*> "00" is success and "10" is a clean end of file - anything
+*> else is a real I/O problem worth stopping the run over
+01 CustomerFileStatus PIC XX VALUE "00".
+       88 CustomerFileOK VALUES "00" "10".
+
+PROCEDURE DIVISION.
+*> COBOL focuses on working with external files or
+*> databases. Here we will work with sequential files
+*> which are files you must work with in order. They
+*> differ from direct access files in that direct access
+*> files have keys associated with data.
+*> Field : Individual piece of information (First Name)
+*> Record : Collection of fields for an individual object
+*> File : Collection of numerous Records
+
+*> We process a file by loading one record into memory
+*> This is called a Record Buffer
+
+*> Open the file and if it doesn't exist create it
+*> Add data to all fields, write them to the file
+*> and close the file
+OPEN OUTPUT CustomerFile.
+       PERFORM CheckCustomerFileStatus.
+       MOVE 00001 TO IDNum.
+       MOVE 'Doug' TO FirstName.
+       MOVE 'Thomas' TO LastName.
+       WRITE CustomerData
+       END-WRITE.
+       PERFORM CheckCustomerFileStatus.
+    CLOSE CustomerFile.
+    PERFORM CheckCustomerFileStatus.
+STOP RUN.
+
+*> Reports which file and which status code on any failure -
+*> "00"/"10" are not failures, everything else stops the run
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "tutorial6 : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
