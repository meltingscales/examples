@@ -0,0 +1,69 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial13.
+*> This program sorts a file by ID
+*> Sample file Data saved in student.dat
+*>5Derek
+*>4Paul
+*>3Sue
+*>2Sally
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Line Sequential puts data on separate lines
+       SELECT WorkFile ASSIGN TO 'work.tmp'.
+       SELECT OrgFile ASSIGN TO 'student.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OrgFileStatus.
+       SELECT SortedFile ASSIGN TO 'student2.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SortedFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD OrgFile.
+01 StudData.
+       02 IDNum    PIC 9.
+       02 StudName PIC X(10).
+*> SD (Sort File Description) describes layout
+*> for sorted files
+SD WorkFile.
+01 WStudData.
+       02 WIDNum    PIC 9.
+       02 WStudName PIC X(10).
+FD SortedFile.
+01 SStudData.
+       02 SIDNum    PIC 9.
+       02 SStudName PIC X(10).
+
+WORKING-STORAGE SECTION.
+*> SORT ... USING/GIVING opens and closes OrgFile and
+*> SortedFile on its own, so these are only checked once the
+*> SORT statement itself has finished
+01 OrgFileStatus PIC XX VALUE "00".
+       88 OrgFileOK VALUES "00" "10".
+01 SortedFileStatus PIC XX VALUE "00".
+       88 SortedFileOK VALUES "00" "10".
+
+PROCEDURE DIVISION.
+SORT WorkFile ON ASCENDING KEY SIDNum
+       USING OrgFile
+       GIVING SortedFile.
+PERFORM CheckOrgFileStatus.
+PERFORM CheckSortedFileStatus.
+
+STOP RUN.
+
+*> Reports which file and which status code on any failure
+CheckOrgFileStatus.
+       IF NOT OrgFileOK
+           DISPLAY "tutorial13 : OrgFile error, status "
+               OrgFileStatus
+           STOP RUN
+       END-IF.
+
+CheckSortedFileStatus.
+       IF NOT SortedFileOK
+           DISPLAY "tutorial13 : SortedFile error, status "
+               SortedFileStatus
+           STOP RUN
+       END-IF.
