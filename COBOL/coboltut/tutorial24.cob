@@ -0,0 +1,101 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial24.
+*> This sorts the real customer master (customers.txt) into
+*> an alphabetical listing for the front desk - LastName then
+*> FirstName, with IDNum as the tiebreaker - instead of
+*> whatever order the indexed file happens to return records
+*> in. Same SORT ... USING ... GIVING shape as tutorial13's
+*> single-key student demo, just with a real multi-key list.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT WorkFile ASSIGN TO 'custsort.tmp'.
+       SELECT OrgFile ASSIGN TO 'customers.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS OIDNum
+           FILE STATUS IS OrgFileStatus.
+       SELECT SortedFile ASSIGN TO 'custalpha.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SortedFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD OrgFile.
+       COPY "custmast.cpy" REPLACING ==CustomerData== BY ==OrgCustomerData==
+                                     ==IDNum== BY ==OIDNum==
+                                     ==FirstName== BY ==OFirstName==
+                                     ==LastName== BY ==OLastName==
+                                     ==CustAddress== BY ==OAddress==
+                                     ==CustPhone== BY ==OPhone==
+                                     ==CustSSN== BY ==OSSN==
+                                     ==CustSSNArea== BY ==OSSNArea==
+                                     ==CustSSNGroup== BY ==OSSNGroup==
+                                     ==CustSSNSerial== BY ==OSSNSerial==.
+
+*> SD (Sort File Description) describes the layout used
+*> while the records are being sorted - carries every field
+*> of the master record, including the SSN, so nothing is
+*> silently dropped if custmast.cpy's layout ever changes
+SD WorkFile.
+01 WCustomerData.
+       02 WIDNum PIC 9(06).
+       02 WFirstName PIC X(15).
+       02 WLastName PIC X(15).
+       02 WAddress PIC X(30).
+       02 WPhone PIC X(15).
+       02 WSSN.
+           03 WSSNArea PIC 999.
+           03 WSSNGroup PIC 99.
+           03 WSSNSerial PIC 9999.
+
+FD SortedFile.
+01 SCustomerData.
+       02 SIDNum PIC 9(06).
+       02 SFirstName PIC X(15).
+       02 SLastName PIC X(15).
+       02 SAddress PIC X(30).
+       02 SPhone PIC X(15).
+       02 SSSN.
+           03 SSSNArea PIC 999.
+           03 SSSNGroup PIC 99.
+           03 SSSNSerial PIC 9999.
+
+WORKING-STORAGE SECTION.
+*> "00" is success and "10" is a clean end of file - anything
+*> else is a real I/O problem worth stopping the run over. The
+*> SORT statement itself opens and closes OrgFile/SortedFile,
+*> so these are only checked once, right after the SORT
+01 OrgFileStatus PIC XX VALUE "00".
+       88 OrgFileOK VALUES "00" "10".
+01 SortedFileStatus PIC XX VALUE "00".
+       88 SortedFileOK VALUES "00" "10".
+
+PROCEDURE DIVISION.
+*> LastName is the primary key, FirstName breaks ties on
+*> LastName, and IDNum breaks ties on the full name
+SORT WorkFile ON ASCENDING KEY WLastName
+                ON ASCENDING KEY WFirstName
+                ON ASCENDING KEY WIDNum
+       USING OrgFile
+       GIVING SortedFile.
+PERFORM CheckOrgFileStatus.
+PERFORM CheckSortedFileStatus.
+
+STOP RUN.
+
+*> Reports which file and which status code on any failure
+CheckOrgFileStatus.
+       IF NOT OrgFileOK
+           DISPLAY "tutorial24 : OrgFile error, status "
+               OrgFileStatus
+           STOP RUN
+       END-IF.
+
+CheckSortedFileStatus.
+       IF NOT SortedFileOK
+           DISPLAY "tutorial24 : SortedFile error, status "
+               SortedFileStatus
+           STOP RUN
+       END-IF.
