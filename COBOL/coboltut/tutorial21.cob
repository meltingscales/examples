@@ -0,0 +1,104 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial21.
+*> Most programming languages use floating point
+*> calculations which can introduce errors.
+*> COBOL uses fixed point decimal arithmetic
+*> and allows you to define how you will round.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Rates change by jurisdiction and occasionally by law, so
+*> the rate lives in a small keyed file instead of being
+*> hardcoded here
+       SELECT TaxRateFile ASSIGN TO "taxrates.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS TaxJurisCode
+           FILE STATUS IS TaxFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD TaxRateFile.
+       COPY "custtax.cpy".
+
+WORKING-STORAGE SECTION.
+01 Price PIC 9(4)V99.
+01 FullPrice PIC 9(4)V99.
+*> Used if the jurisdiction the clerk entered isn't on file
+01 DefaultTaxRate PIC V9(05) VALUE .075.
+
+*> "35" means taxrates.dat doesn't exist yet, which just
+*> means this is the first time the program has run
+01 TaxFileStatus PIC XX VALUE "00".
+       88 TaxFileOK VALUE "00".
+       88 TaxFileNotFound VALUE "35".
+
+PROCEDURE DIVISION.
+       PERFORM OpenTaxRateFile.
+       DISPLAY "Enter the Jurisdiction Code : " WITH NO ADVANCING.
+       ACCEPT TaxJurisCode.
+       PERFORM LookUpTaxRate.
+       DISPLAY "Enter the Price : " WITH NO ADVANCING.
+       ACCEPT Price.
+       COMPUTE FullPrice ROUNDED = Price + (Price * TaxRateValue).
+       DISPLAY "Price + Tax : " FullPrice.
+       CLOSE TaxRateFile.
+       PERFORM CheckTaxFileStatus.
+
+       STOP RUN.
+
+*> Opens the rate table, seeding it with a starter set of
+*> jurisdictions the first time it's used
+OpenTaxRateFile.
+       OPEN I-O TaxRateFile
+       IF TaxFileNotFound
+           OPEN OUTPUT TaxRateFile
+           CLOSE TaxRateFile
+           OPEN I-O TaxRateFile
+           PERFORM SeedTaxRateFile
+       END-IF
+       PERFORM CheckTaxFileStatus.
+
+SeedTaxRateFile.
+       MOVE "DEFLT" TO TaxJurisCode
+       MOVE .075 TO TaxRateValue
+       WRITE TaxRateData
+       PERFORM CheckTaxFileStatus
+       MOVE "NY" TO TaxJurisCode
+       MOVE .08875 TO TaxRateValue
+       WRITE TaxRateData
+       PERFORM CheckTaxFileStatus
+       MOVE "CA" TO TaxJurisCode
+       MOVE .0725 TO TaxRateValue
+       WRITE TaxRateData
+       PERFORM CheckTaxFileStatus
+       MOVE "TX" TO TaxJurisCode
+       MOVE .0625 TO TaxRateValue
+       WRITE TaxRateData
+       PERFORM CheckTaxFileStatus.
+
+*> Looks up the rate for the entered jurisdiction, falling
+*> back to DefaultTaxRate if it isn't on file. A missing
+*> jurisdiction is reported through INVALID KEY; NOT INVALID KEY
+*> only means the key was found, not that the READ itself didn't
+*> fail some other way, so check the status before trusting it
+LookUpTaxRate.
+       READ TaxRateFile
+           INVALID KEY
+               DISPLAY "Jurisdiction Not On File, Using Default Rate"
+               MOVE DefaultTaxRate TO TaxRateValue
+           NOT INVALID KEY
+               PERFORM CheckTaxFileStatus
+       END-READ.
+
+*> Reports which file and which status code on any failure -
+*> "35" on the bootstrap OPEN is handled by OpenTaxRateFile
+*> itself, so anything else here is the real error case
+CheckTaxFileStatus.
+       IF NOT TaxFileOK AND NOT TaxFileNotFound
+           DISPLAY "tutorial21 : TaxRateFile error, status "
+               TaxFileStatus
+           STOP RUN
+       END-IF.
