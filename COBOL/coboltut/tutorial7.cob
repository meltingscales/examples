@@ -0,0 +1,61 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial7.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL
+           FILE STATUS IS CustomerFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 LastName     PIC X(15).
+
+WORKING-STORAGE SECTION.
+01 WSCustomer.
+       02 WSIDNum    PIC 9(5).
+       02 WSCustName.
+           03 WSFirstName    PIC X(15).
+           03 WSLastName     PIC X(15).
+*> "35" means Customer.dat doesn't exist yet - OPEN EXTEND
+*> can't create it on its own, so fall back to OPEN OUTPUT
+01 CustomerFileStatus PIC XX VALUE "00".
+       88 CustomerFileOK VALUES "00" "10".
+       88 CustomerFileNotFound VALUE "35".
+
+PROCEDURE DIVISION.
+*> Extend adds new data to the end of the file
+OPEN EXTEND CustomerFile.
+       IF CustomerFileNotFound
+           OPEN OUTPUT CustomerFile
+       END-IF
+       PERFORM CheckCustomerFileStatus.
+       DISPLAY "Customer ID " WITH NO ADVANCING
+       ACCEPT IDNum.
+       DISPLAY "Customer First Name " WITH NO ADVANCING
+       ACCEPT FirstName.
+       DISPLAY "Customer Last Name " WITH NO ADVANCING
+       ACCEPT LastName.
+       WRITE CustomerData
+       END-WRITE.
+       PERFORM CheckCustomerFileStatus.
+    CLOSE CustomerFile.
+    PERFORM CheckCustomerFileStatus.
+    *> Enter customers using ascending keys for later example
+STOP RUN.
+
+*> Reports which file and which status code on any failure
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "tutorial7 : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
