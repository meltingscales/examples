@@ -0,0 +1,199 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTADD.
+*> Shared "add a customer" routine. tutorial10's own Add
+*> Customer menu option calls this, and so does coboltut's SSN
+*> intake front end, so both entry points get the identical
+*> duplicate-name check and audit trail instead of two copies
+*> of the same logic drifting apart.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS CustomerFileStatus.
+       SELECT CustomerAudit ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+       COPY "custmast.cpy".
+
+FD CustomerAudit.
+       COPY "custaud.cpy".
+
+WORKING-STORAGE SECTION.
+       *> "35" means customers.txt doesn't exist yet. WRITE's
+       *> key problems are already reported through INVALID KEY
+       01 CustomerFileStatus PIC XX VALUE "00".
+           88 CustomerFileOK VALUE "00".
+           88 CustomerFileNotFound VALUE "35".
+       *> "35" means CustAudit.log doesn't exist yet
+       01 AuditFileStatus PIC XX VALUE "00".
+           88 AuditFileOK VALUE "00".
+           88 AuditFileNotFound VALUE "35".
+       01 NewFirstNameUpper PIC X(15).
+       01 NewLastNameUpper PIC X(15).
+       01 DuplicateFound PIC X VALUE 'N'.
+           88 DuplicateFoundFlag VALUE 'Y'.
+       01 DuplicateIDNum PIC 9(06).
+       01 ScanStatus PIC X VALUE 'N'.
+           88 ScanAtEnd VALUE 'Y'.
+       01 SSNValid PIC X VALUE 'N'.
+           88 SSNValidFlag VALUE 'Y'.
+
+LINKAGE SECTION.
+*> Shaped exactly like FD CustomerFile's own record, so a
+*> straight group MOVE lines the fields up byte for byte
+       COPY "custmast.cpy" REPLACING ==CustomerData== BY ==LnkCustomerData==
+                                     ==IDNum== BY ==LnkIDNum==
+                                     ==FirstName== BY ==LnkFirstName==
+                                     ==LastName== BY ==LnkLastName==
+                                     ==CustAddress== BY ==LnkAddress==
+                                     ==CustPhone== BY ==LnkPhone==
+                                     ==CustSSN== BY ==LnkSSN==
+                                     ==CustSSNArea== BY ==LnkSSNArea==
+                                     ==CustSSNGroup== BY ==LnkSSNGroup==
+                                     ==CustSSNSerial== BY ==LnkSSNSerial==.
+       01 LnkOperator PIC X(8).
+       01 LnkResultMsg PIC X(40).
+
+PROCEDURE DIVISION USING LnkCustomerData, LnkOperator, LnkResultMsg.
+AddCustomer.
+       *> coboltut already validates the SSN before it ever gets
+       *> here, but tutorial10's own Add Customer menu option does
+       *> not - checking it here too means every caller gets the
+       *> same SSA numbering rules enforced, not just coboltut
+       PERFORM ValidateSSN.
+       IF NOT SSNValidFlag
+           MOVE "Invalid SSN - Customer Not Added" TO LnkResultMsg
+           EXIT PROGRAM
+       END-IF.
+       OPEN I-O CustomerFile
+       IF CustomerFileNotFound
+           OPEN OUTPUT CustomerFile
+           CLOSE CustomerFile
+           OPEN I-O CustomerFile
+       END-IF.
+       PERFORM CheckCustomerFileStatus.
+       PERFORM CheckForDuplicateName.
+       MOVE LnkCustomerData TO CustomerData.
+       *> WRITE's own key problem (duplicate IDNum) is reported
+       *> through INVALID KEY; NOT INVALID KEY only means the key
+       *> was fine, not that the WRITE made it to disk, so check
+       *> the status before believing the record was really added
+       WRITE CustomerData
+           INVALID KEY MOVE "ID Taken" TO LnkResultMsg
+           NOT INVALID KEY
+               PERFORM CheckCustomerFileStatus
+               PERFORM WriteAuditRecordAdd
+               IF DuplicateFoundFlag
+                   STRING "Added - possible duplicate of ID "
+                           DELIMITED BY SIZE
+                       DuplicateIDNum DELIMITED BY SIZE
+                       INTO LnkResultMsg
+               ELSE
+                   MOVE "Customer Added" TO LnkResultMsg
+               END-IF
+       END-WRITE.
+       CLOSE CustomerFile.
+       PERFORM CheckCustomerFileStatus.
+       EXIT PROGRAM.
+
+*> Same SSA numbering rules coboltut's own validate-ssn applies -
+*> an area of all zeros, 666, or 900-999 was never issued, and a
+*> group or serial of all zeros is likewise not a real SSN
+ValidateSSN.
+       MOVE 'N' TO SSNValid.
+       IF LnkSSNArea = 0
+           DISPLAY "SSN area cannot be all zeros"
+       ELSE
+           IF LnkSSNArea = 666
+               DISPLAY "SSN area 666 is not valid"
+           ELSE
+               IF LnkSSNArea >= 900
+                   DISPLAY "SSN area 900-999 is not valid"
+               ELSE
+                   IF LnkSSNGroup = 0
+                       DISPLAY "SSN group cannot be all zeros"
+                   ELSE
+                       IF LnkSSNSerial = 0
+                           DISPLAY "SSN serial cannot be all zeros"
+                       ELSE
+                           MOVE 'Y' TO SSNValid
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+       END-IF.
+
+*> Reports which file and which status code on any failure
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "CUSTADD : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
+
+*> Reports which file and which status code on any failure -
+*> "35" on the OPEN EXTEND is handled by WriteAuditRecordAdd
+*> itself, so anything else here is the real error case
+CheckAuditFileStatus.
+       IF NOT AuditFileOK AND NOT AuditFileNotFound
+           DISPLAY "CUSTADD : CustomerAudit error, status "
+               AuditFileStatus
+           STOP RUN
+       END-IF.
+
+*> Same case-normalized START/READ NEXT scan tutorial10 uses
+*> on its own, just working off the caller's entered values
+*> instead of a local staging area
+CheckForDuplicateName.
+       MOVE FUNCTION UPPER-CASE(LnkFirstName) TO NewFirstNameUpper.
+       MOVE FUNCTION UPPER-CASE(LnkLastName) TO NewLastNameUpper.
+       MOVE 'N' TO DuplicateFound.
+       MOVE 'N' TO ScanStatus.
+       MOVE ZERO TO IDNum.
+       START CustomerFile KEY IS NOT LESS THAN IDNum
+           INVALID KEY SET ScanAtEnd TO TRUE
+       END-START.
+       PERFORM ScanNextForDuplicate UNTIL ScanAtEnd
+                                        OR DuplicateFoundFlag.
+
+ScanNextForDuplicate.
+       READ CustomerFile NEXT RECORD
+           AT END SET ScanAtEnd TO TRUE
+           NOT AT END
+               IF FUNCTION UPPER-CASE(FirstName) = NewFirstNameUpper
+                   AND FUNCTION UPPER-CASE(LastName) = NewLastNameUpper
+                   MOVE IDNum TO DuplicateIDNum
+                   SET DuplicateFoundFlag TO TRUE
+                   DISPLAY "Warning : possible duplicate of ID "
+                       DuplicateIDNum
+               END-IF
+       END-READ.
+
+WriteAuditRecordAdd.
+       MOVE LnkIDNum TO AudIDNum.
+       MOVE 'A' TO AudAction.
+       MOVE SPACES TO AudOldFirstName, AudOldLastName,
+                       AudOldAddress, AudOldPhone.
+       MOVE LnkFirstName TO AudNewFirstName.
+       MOVE LnkLastName TO AudNewLastName.
+       MOVE LnkAddress TO AudNewAddress.
+       MOVE LnkPhone TO AudNewPhone.
+       MOVE LnkOperator TO AudOperator.
+       ACCEPT AudDate FROM DATE YYYYMMDD.
+       ACCEPT AudTime FROM TIME.
+       OPEN EXTEND CustomerAudit.
+       IF AuditFileNotFound
+           OPEN OUTPUT CustomerAudit
+       END-IF
+       WRITE AuditRecord
+       PERFORM CheckAuditFileStatus
+       CLOSE CustomerAudit
+       PERFORM CheckAuditFileStatus.
