@@ -0,0 +1,88 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial14.
+*> This merges files that contain data structured
+*> the same
+*> Sample file Data saved in student.dat
+*>5Derek
+*>4Paul
+*>3Sue
+*>2Sally
+*> Sample data from student3.dat
+*>1Sam
+*>6Mark
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Line Sequential puts data on separate lines
+       SELECT WorkFile ASSIGN TO 'work.tmp'.
+       SELECT File1 ASSIGN TO 'student.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS File1Status.
+       SELECT File2 ASSIGN TO 'student3.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS File2Status.
+       SELECT NewFile ASSIGN TO 'student4.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS NewFileStatus.
+DATA DIVISION.
+FILE SECTION.
+FD File1.
+01 StudData.
+       02 IDNum    PIC 9.
+       02 StudName PIC X(10).
+FD File2.
+01 StudData2.
+       02 IDNum2    PIC 9.
+       02 StudName2 PIC X(10).
+SD WorkFile.
+01 WStudData.
+       02 WIDNum    PIC 9.
+       02 WStudName PIC X(10).
+FD NewFile.
+01 NStudData.
+       02 NIDNum    PIC 9.
+       02 NStudName PIC X(10).
+
+WORKING-STORAGE SECTION.
+*> MERGE ... USING/GIVING opens and closes all three files on
+*> its own, so these are only checked once the MERGE statement
+*> itself has finished
+01 File1Status PIC XX VALUE "00".
+       88 File1OK VALUES "00" "10".
+01 File2Status PIC XX VALUE "00".
+       88 File2OK VALUES "00" "10".
+01 NewFileStatus PIC XX VALUE "00".
+       88 NewFileOK VALUES "00" "10".
+
+PROCEDURE DIVISION.
+MERGE WorkFile ON ASCENDING KEY NIDNum
+       USING File1, File2
+       GIVING NewFile.
+PERFORM CheckFile1Status.
+PERFORM CheckFile2Status.
+PERFORM CheckNewFileStatus.
+
+STOP RUN.
+
+*> Reports which file and which status code on any failure
+CheckFile1Status.
+       IF NOT File1OK
+           DISPLAY "tutorial14 : File1 error, status "
+               File1Status
+           STOP RUN
+       END-IF.
+
+CheckFile2Status.
+       IF NOT File2OK
+           DISPLAY "tutorial14 : File2 error, status "
+               File2Status
+           STOP RUN
+       END-IF.
+
+CheckNewFileStatus.
+       IF NOT NewFileOK
+           DISPLAY "tutorial14 : NewFile error, status "
+               NewFileStatus
+           STOP RUN
+       END-IF.
