@@ -0,0 +1,289 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial10.
+*> This program has a menu system and allows you to
+*> Add, Update, Delete and Display Customer Data
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> Select to use a file with keys (Indexed File)
+*> We will randomly access data vs. sequential
+*> Define the name associated with the key
+*> DYNAMIC so AddCust can also scan the file sequentially by
+*> START/READ NEXT looking for duplicate names, on top of the
+*> random access the rest of the menu uses
+       SELECT CustomerFile ASSIGN TO "customers.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS CustomerFileStatus.
+*> Sequential log of every Add/Update/Delete, so a disputed
+*> change can be traced back to what it used to be
+       SELECT CustomerAudit ASSIGN TO "CustAudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Model customer data
+FD CustomerFile.
+       COPY "custmast.cpy".
+
+FD CustomerAudit.
+       COPY "custaud.cpy".
+
+WORKING-STORAGE SECTION.
+       *> Customer menu choice
+       01 Choice PIC 9.
+       *> Tracks whether to exit
+       01 StayOpen PIC X VALUE 'Y'.
+       *> Tracks whether the customer exists
+       01 CustExists PIC X.
+       *> Who is running the terminal this session, for the
+       *> audit trail
+       01 OperatorID PIC X(8).
+       *> Holds the customer's values as they were before an
+       *> UpdateCust or DeleteCust overwrites/removes them
+       01 PriorFirstName PIC X(15).
+       01 PriorLastName PIC X(15).
+       01 PriorAddress PIC X(30).
+       01 PriorPhone PIC X(15).
+       *> "35" means CustAudit.log doesn't exist yet, which is
+       *> normal the first time anyone changes a customer
+       01 AuditFileStatus PIC XX VALUE "00".
+           88 AuditFileOK VALUE "00".
+           88 AuditFileNotFound VALUE "35".
+       *> Staging area for a new customer's entered values, shaped
+       *> like the CustomerFile record so it can be passed straight
+       *> to CUSTADD, which does the duplicate-name check, the
+       *> WRITE and the audit trail
+       COPY "custmast.cpy" REPLACING ==CustomerData== BY ==NewCustomerData==
+                                     ==IDNum== BY ==NewIDNum==
+                                     ==FirstName== BY ==NewFirstName==
+                                     ==LastName== BY ==NewLastName==
+                                     ==CustAddress== BY ==NewAddress==
+                                     ==CustPhone== BY ==NewPhone==
+                                     ==CustSSN== BY ==NewSSN==
+                                     ==CustSSNArea== BY ==NewSSNArea==
+                                     ==CustSSNGroup== BY ==NewSSNGroup==
+                                     ==CustSSNSerial== BY ==NewSSNSerial==.
+       *> Message CUSTADD hands back describing what happened
+       01 AddCustResultMsg PIC X(40).
+       *> READ/WRITE/REWRITE/DELETE already report key problems
+       *> through INVALID KEY - this catches everything else,
+       *> like an OPEN that fails for a reason other than a bad key.
+       *> "35" means customers.txt doesn't exist yet, which is
+       *> normal the very first time this program runs
+       01 CustomerFileStatus PIC XX VALUE "00".
+           88 CustomerFileOK VALUE "00".
+           88 CustomerFileNotFound VALUE "35".
+
+PROCEDURE DIVISION.
+StartPara.
+       DISPLAY "Enter Operator ID : " WITH NO ADVANCING.
+       ACCEPT OperatorID.
+       *> To access data randomly you must use I-O mode. On a
+       *> brand new system customers.txt doesn't exist yet, so
+       *> create it first and then reopen it I-O
+       OPEN I-O CustomerFile.
+       IF CustomerFileNotFound
+           OPEN OUTPUT CustomerFile
+           CLOSE CustomerFile
+           OPEN I-O CustomerFile
+       END-IF
+       PERFORM CheckCustomerFileStatus.
+       *> Continue execution until StayOpen is N which
+       *> happens if the user enters a number not 1 thru 4
+       PERFORM UNTIL StayOpen='N'
+           DISPLAY " "
+           DISPLAY "CUSTOMER RECORDS"
+           DISPLAY "1 : Add Customer"
+           DISPLAY "2 : Delete Customer"
+           DISPLAY "3 : Update Customer"
+           DISPLAY "4 : Get Customer"
+           DISPLAY "0 : Quit"
+           DISPLAY ": " WITH NO ADVANCING
+           ACCEPT Choice
+           *> Execute different paragraphs based on option
+           EVALUATE Choice
+               WHEN 1 PERFORM AddCust
+               WHEN 2 PERFORM DeleteCust
+               WHEN 3 PERFORM UpdateCust
+               WHEN 4 PERFORM GetCust
+               *> When N we jump out of the loop
+               WHEN OTHER move 'N' TO StayOpen
+           END-EVALUATE
+
+       END-PERFORM.
+       *> Close the file and stop execution
+       CLOSE CustomerFile
+       PERFORM CheckCustomerFileStatus
+       STOP RUN.
+
+*> CUSTADD is the one paragraph, called from here and from
+*> coboltut's SSN intake screen, that actually checks for a
+*> duplicate name and writes the record and its audit row - see
+*> CUSTADD.cob for that logic
+AddCust.
+       DISPLAY " ".
+       DISPLAY "Enter ID : " WITH NO ADVANCING.
+       ACCEPT NewIDNum.
+       DISPLAY "Enter First Name : "  WITH NO ADVANCING.
+       ACCEPT NewFirstName.
+       DISPLAY "Enter Last Name : " WITH NO ADVANCING.
+       ACCEPT NewLastName.
+       DISPLAY "Enter Address : " WITH NO ADVANCING.
+       ACCEPT NewAddress.
+       DISPLAY "Enter Phone : " WITH NO ADVANCING.
+       ACCEPT NewPhone.
+       DISPLAY "Enter SSN Area (3 digits) : " WITH NO ADVANCING.
+       ACCEPT NewSSNArea.
+       DISPLAY "Enter SSN Group (2 digits) : " WITH NO ADVANCING.
+       ACCEPT NewSSNGroup.
+       DISPLAY "Enter SSN Serial (4 digits) : " WITH NO ADVANCING.
+       ACCEPT NewSSNSerial.
+       DISPLAY " ".
+       *> CUSTADD owns CustomerFile for the length of the call, so
+       *> release it here and pick it back up afterward instead of
+       *> having two open handles on the same indexed file
+       CLOSE CustomerFile.
+       PERFORM CheckCustomerFileStatus.
+       CALL "CUSTADD" USING NewCustomerData, OperatorID, AddCustResultMsg.
+       OPEN I-O CustomerFile.
+       PERFORM CheckCustomerFileStatus.
+       DISPLAY AddCustResultMsg.
+
+DeleteCust.
+       MOVE 'Y' TO CustExists.
+       DISPLAY " ".
+       DISPLAY "Enter Customer ID to Delete : " WITH NO ADVANCING.
+       ACCEPT IDNum.
+       *> Read the record first so the audit trail keeps a
+       *> copy of what's about to be removed
+       READ CustomerFile
+           INVALID KEY MOVE 'N' TO CustExists
+       END-READ.
+       IF CustExists='N'
+           DISPLAY "Key Doesn't Exist"
+       ELSE
+           MOVE FirstName TO PriorFirstName
+           MOVE LastName TO PriorLastName
+           MOVE CustAddress TO PriorAddress
+           MOVE CustPhone TO PriorPhone
+           DELETE CustomerFile
+               INVALID KEY DISPLAY "Key Doesn't Exist"
+               NOT INVALID KEY
+                   PERFORM CheckCustomerFileStatus
+                   PERFORM WriteAuditRecordDelete
+           END-DELETE
+       END-IF.
+
+UpdateCust.
+       MOVE 'Y' TO CustExists.
+       DISPLAY " ".
+       DISPLAY "Enter ID to Update : " WITH NO ADVANCING.
+       ACCEPT IDNum.
+       *> Read customer or mark N if doesn't exist
+       READ CustomerFile
+           INVALID KEY MOVE 'N' TO CustExists
+       END-READ.
+       *> Display error because ID doesn't exist
+       IF CustExists='N'
+           DISPLAY "Customer Doesn't Exist"
+       ELSE
+           MOVE FirstName TO PriorFirstName
+           MOVE LastName TO PriorLastName
+           MOVE CustAddress TO PriorAddress
+           MOVE CustPhone TO PriorPhone
+           DISPLAY "Enter the New First Name : " WITH NO ADVANCING
+           ACCEPT FirstName
+           DISPLAY "Enter the New Last Name : " WITH NO ADVANCING
+           ACCEPT LastName
+           DISPLAY "Enter the New Address : " WITH NO ADVANCING
+           ACCEPT CustAddress
+           DISPLAY "Enter the New Phone : " WITH NO ADVANCING
+           ACCEPT CustPhone
+           *> Update record for matching ID
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Customer Not Updated"
+               NOT INVALID KEY
+                   PERFORM CheckCustomerFileStatus
+                   PERFORM WriteAuditRecordUpdate
+           END-REWRITE
+       END-IF.
+
+
+GetCust.
+       *> Assume customer exists
+       MOVE 'Y' TO CustExists.
+       DISPLAY " ".
+       DISPLAY "Enter Customer ID to Find : " WITH NO ADVANCING.
+       ACCEPT IDNum.
+       *> Mark N if customer ID doesn't exist
+       READ CustomerFile
+           INVALID KEY MOVE 'N' TO CustExists
+       END-READ.
+       *> Display error
+       IF CustExists='N'
+           DISPLAY "Customer Doesn't Exist"
+       ELSE
+           DISPLAY "ID : " IDNum
+           DISPLAY "First Name : " FirstName
+           DISPLAY "Last Name : " LastName
+           DISPLAY "Address : " CustAddress
+           DISPLAY "Phone : " CustPhone
+       END-IF.
+
+*> The next two paragraphs each append one row to CustomerAudit
+*> describing what changed, who changed it and when. AddCust's
+*> own audit row is written by CUSTADD instead, since CUSTADD
+*> owns the WRITE that creates the record in the first place
+WriteAuditRecordUpdate.
+       MOVE 'U' TO AudAction.
+       MOVE FirstName TO AudNewFirstName.
+       MOVE LastName TO AudNewLastName.
+       MOVE CustAddress TO AudNewAddress.
+       MOVE CustPhone TO AudNewPhone.
+       PERFORM WriteAuditRecord.
+
+WriteAuditRecordDelete.
+       MOVE 'D' TO AudAction.
+       MOVE SPACES TO AudNewFirstName, AudNewLastName,
+                       AudNewAddress, AudNewPhone.
+       PERFORM WriteAuditRecord.
+
+*> Reports which file and which status code on any failure
+CheckCustomerFileStatus.
+       IF NOT CustomerFileOK
+           DISPLAY "tutorial10 : CustomerFile error, status "
+               CustomerFileStatus
+           STOP RUN
+       END-IF.
+
+*> Reports which file and which status code on any failure -
+*> "35" on the OPEN EXTEND is handled by WriteAuditRecord itself,
+*> so anything else here is the real error case
+CheckAuditFileStatus.
+       IF NOT AuditFileOK AND NOT AuditFileNotFound
+           DISPLAY "tutorial10 : CustomerAudit error, status "
+               AuditFileStatus
+           STOP RUN
+       END-IF.
+
+WriteAuditRecord.
+       MOVE IDNum TO AudIDNum.
+       MOVE PriorFirstName TO AudOldFirstName.
+       MOVE PriorLastName TO AudOldLastName.
+       MOVE PriorAddress TO AudOldAddress.
+       MOVE PriorPhone TO AudOldPhone.
+       MOVE OperatorID TO AudOperator.
+       ACCEPT AudDate FROM DATE YYYYMMDD.
+       ACCEPT AudTime FROM TIME.
+       OPEN EXTEND CustomerAudit.
+       IF AuditFileNotFound
+           OPEN OUTPUT CustomerAudit
+       END-IF
+       WRITE AuditRecord
+       PERFORM CheckAuditFileStatus
+       CLOSE CustomerAudit
+       PERFORM CheckAuditFileStatus.
